@@ -0,0 +1,50 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FACTCALC.
+AUTHOR. KAAMKIYA.
+DATE-WRITTEN. 2023/12/05.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-COUNTER PIC 9(4).
+01 WS-CARRY PIC 9(5).
+01 WS-PRODUCT PIC 9(5).
+01 WS-IDX PIC 9(4).
+
+LINKAGE SECTION.
+01 LK-NUM PIC 9(03).
+01 LK-TOTAL-BIGNUM.
+    COPY BIGNUM REPLACING ==:BN:== BY ==LK-TOTAL==.
+
+PROCEDURE DIVISION USING LK-NUM LK-TOTAL-BIGNUM.
+0000-MAIN.
+    MOVE ALL "0" TO LK-TOTAL-TEXT
+    MOVE 1 TO LK-TOTAL-LEN
+    MOVE 1 TO LK-TOTAL-DIGIT(1)
+    MOVE "N" TO LK-TOTAL-OVERFLOW
+    IF LK-NUM > 1
+        PERFORM VARYING WS-COUNTER FROM 2 BY 1
+            UNTIL WS-COUNTER > LK-NUM OR LK-TOTAL-OVERFLOW = "Y"
+            PERFORM 1000-MULTIPLY-BY-COUNTER
+        END-PERFORM
+    END-IF
+    GOBACK.
+
+1000-MULTIPLY-BY-COUNTER.
+    MOVE 0 TO WS-CARRY
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > LK-TOTAL-LEN
+        COMPUTE WS-PRODUCT =
+            LK-TOTAL-DIGIT(WS-IDX) * WS-COUNTER + WS-CARRY
+        COMPUTE LK-TOTAL-DIGIT(WS-IDX) = FUNCTION MOD(WS-PRODUCT, 10)
+        COMPUTE WS-CARRY = WS-PRODUCT / 10
+    END-PERFORM
+    PERFORM UNTIL WS-CARRY = 0
+        IF LK-TOTAL-LEN >= 3000
+            MOVE "Y" TO LK-TOTAL-OVERFLOW
+            MOVE 0 TO WS-CARRY
+        ELSE
+            ADD 1 TO LK-TOTAL-LEN
+            COMPUTE LK-TOTAL-DIGIT(LK-TOTAL-LEN) =
+                FUNCTION MOD(WS-CARRY, 10)
+            COMPUTE WS-CARRY = WS-CARRY / 10
+        END-IF
+    END-PERFORM.
