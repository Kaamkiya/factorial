@@ -0,0 +1,5 @@
+    05 :BN:-LEN PIC 9(4) VALUE 1.
+    05 :BN:-OVERFLOW PIC X VALUE "N".
+    05 :BN:-TEXT PIC X(3000) VALUE ALL "0".
+    05 :BN:-TABLE REDEFINES :BN:-TEXT.
+        10 :BN:-DIGIT PIC 9 OCCURS 3000 TIMES.
