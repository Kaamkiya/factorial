@@ -3,18 +3,417 @@ PROGRAM-ID. FACTORIAL.
 AUTHOR. KAAMKIYA.
 DATE-WRITTEN. 2023/12/05.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FACT-IN ASSIGN TO "FACTIN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FACTIN-STATUS.
+    SELECT FACT-RPT ASSIGN TO "FACTRPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FACTRPT-STATUS.
+    SELECT FACT-AUD ASSIGN TO "FACTAUD.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FACTAUD-STATUS.
+    SELECT FACT-TAB ASSIGN TO "FACTTAB.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TAB-NUM-KEY
+        FILE STATUS IS WS-FACTTAB-STATUS.
+    SELECT OPTIONAL FACT-CKP ASSIGN TO "FACTCKP.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FACTCKP-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+*> FACTIN.DAT must carry one zero-padded 3-digit NUM value per line
+*> (e.g. "005", not "5"); short or overlength lines are rejected by
+*> the FI-NUM NOT NUMERIC check in 2000-BATCH-RUN rather than computed.
+FD FACT-IN.
+01 FACT-IN-REC.
+    05 FI-NUM PIC 9(03).
+
+FD FACT-RPT.
+01 FACT-RPT-REC PIC X(4020).
+
+FD FACT-AUD.
+01 FACT-AUD-REC PIC X(4040).
+
+FD FACT-TAB.
+01 FACT-TAB-REC.
+    05 TAB-NUM-KEY PIC 9(03).
+    05 TAB-TOTAL-LEN PIC 9(4).
+    05 TAB-TOTAL-TEXT PIC X(3000).
+
+FD FACT-CKP.
+01 FACT-CKP-REC.
+    05 CKP-LAST-REC PIC 9(8).
+
 WORKING-STORAGE SECTION.
 01 NUM PIC 9(03).
-01 COUNTER PIC 9(05) VALUE 1.
-01 TOTAL PIC 9(20) VALUE 1.
+01 TOTAL-BIGNUM.
+    COPY BIGNUM REPLACING ==:BN:== BY ==TOTAL==.
+01 WS-FACTIN-STATUS PIC XX.
+01 WS-FACTRPT-STATUS PIC XX.
+01 WS-FACTAUD-STATUS PIC XX.
+01 WS-FACTTAB-STATUS PIC XX.
+01 WS-FACTCKP-STATUS PIC XX.
+01 WS-LAST-CKP PIC 9(8) VALUE 0.
+01 WS-REC-COUNT PIC 9(8) VALUE 0.
+01 WS-CKP-INTERVAL PIC 9(4) VALUE 100.
+01 WS-CACHE-HIT-SW PIC X VALUE "N".
+01 WS-BATCH-SW PIC X VALUE "N".
+01 WS-EOF-SW PIC X VALUE "N".
+01 WS-OVERFLOW-SW PIC X VALUE "N".
+01 WS-VALID-SW PIC X VALUE "N".
+*> WS-MAX-NUM is the same width as NUM PIC 9(03), so the NUM >
+*> WS-MAX-NUM arm below can never trigger today; it is kept as a
+*> defensive ceiling in case NUM's PIC width is ever widened.
+01 WS-MAX-NUM PIC 9(03) VALUE 999.
+01 WS-RUN-DATE PIC 9(8).
+01 WS-RUN-DATE-EDITED PIC 9999/99/99.
+01 WS-RUN-TIME-FULL PIC 9(8).
+01 WS-RUN-TIME PIC 9(6).
+01 WS-TS-HH PIC 99.
+01 WS-TS-MM PIC 99.
+01 WS-TS-SS PIC 99.
+01 WS-TIMESTAMP PIC X(20).
+01 WS-EDITED-TOTAL PIC X(4000).
+01 WS-OUT-POS PIC 9(4).
+01 WS-DIGIT-IDX PIC 9(4).
+01 WS-GRP-SIZE PIC 9(1).
+01 WS-DIGITS-IN-GROUP PIC 9(1).
+01 WS-DONE-SW PIC X VALUE "N".
+01 WS-ABORT-SW PIC X VALUE "N".
+01 WS-MENU-VALID-SW PIC X VALUE "N".
+01 WS-MENU-CHOICE PIC X.
+01 WS-HISTORY-TABLE.
+    05 WS-HIST-ENTRY OCCURS 5 TIMES.
+        10 WS-HIST-NUM PIC 9(03).
+        10 WS-HIST-OVERFLOW PIC X.
+        10 WS-HIST-LEN PIC 9(4).
+        10 WS-HIST-TEXT PIC X(4000).
+01 WS-HIST-COUNT PIC 9(1) VALUE 0.
+01 WS-HIST-IDX PIC 9(1).
 
 PROCEDURE DIVISION.
-DISPLAY "Enter a number to find the factorial of: "
-ACCEPT NUM.
-PERFORM until NUM=COUNTER
-ADD 1 TO COUNTER
-COMPUTE TOTAL = TOTAL*COUNTER
-END-PERFORM.
-DISPLAY TOTAL.
-STOP RUN.
\ No newline at end of file
+0000-MAIN.
+    PERFORM 1000-DETERMINE-MODE
+    PERFORM 1800-OPEN-CHECKPOINT
+    PERFORM 1500-OPEN-REPORT
+    PERFORM 1600-OPEN-AUDIT
+    PERFORM 1700-OPEN-LOOKUP
+    IF WS-BATCH-SW = "Y"
+        PERFORM 2000-BATCH-RUN
+    ELSE
+        PERFORM 3000-INTERACTIVE-RUN
+    END-IF
+    CLOSE FACT-RPT
+    CLOSE FACT-AUD
+    CLOSE FACT-TAB
+    STOP RUN.
+
+1000-DETERMINE-MODE.
+    OPEN INPUT FACT-IN
+    IF WS-FACTIN-STATUS = "00"
+        MOVE "Y" TO WS-BATCH-SW
+    ELSE
+        MOVE "N" TO WS-BATCH-SW
+        CLOSE FACT-IN
+    END-IF.
+
+1500-OPEN-REPORT.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    MOVE WS-RUN-DATE TO WS-RUN-DATE-EDITED
+    IF WS-BATCH-SW = "Y" AND WS-LAST-CKP > 0
+        OPEN EXTEND FACT-RPT
+        IF WS-FACTRPT-STATUS NOT = "00"
+            OPEN OUTPUT FACT-RPT
+            CLOSE FACT-RPT
+            OPEN EXTEND FACT-RPT
+        END-IF
+    ELSE
+        OPEN OUTPUT FACT-RPT
+        MOVE SPACES TO FACT-RPT-REC
+        STRING "FACTORIAL REPORT - RUN DATE " WS-RUN-DATE-EDITED
+            DELIMITED BY SIZE INTO FACT-RPT-REC
+        WRITE FACT-RPT-REC
+    END-IF.
+
+1600-OPEN-AUDIT.
+    OPEN EXTEND FACT-AUD
+    IF WS-FACTAUD-STATUS NOT = "00"
+        OPEN OUTPUT FACT-AUD
+        CLOSE FACT-AUD
+        OPEN EXTEND FACT-AUD
+    END-IF.
+
+1700-OPEN-LOOKUP.
+    OPEN I-O FACT-TAB
+    IF WS-FACTTAB-STATUS NOT = "00"
+        OPEN OUTPUT FACT-TAB
+        CLOSE FACT-TAB
+        OPEN I-O FACT-TAB
+    END-IF.
+
+1800-OPEN-CHECKPOINT.
+    MOVE 0 TO WS-LAST-CKP
+    OPEN INPUT FACT-CKP
+    IF WS-FACTCKP-STATUS = "00"
+        READ FACT-CKP
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKP-LAST-REC TO WS-LAST-CKP
+        END-READ
+    END-IF
+    CLOSE FACT-CKP.
+
+2000-BATCH-RUN.
+    PERFORM UNTIL WS-EOF-SW = "Y"
+        READ FACT-IN
+            AT END
+                MOVE "Y" TO WS-EOF-SW
+            NOT AT END
+                ADD 1 TO WS-REC-COUNT
+                IF WS-REC-COUNT > WS-LAST-CKP
+                    IF FI-NUM NOT NUMERIC
+                        MOVE 0 TO NUM
+                        MOVE "N" TO WS-VALID-SW
+                    ELSE
+                        MOVE FI-NUM TO NUM
+                        PERFORM 2100-VALIDATE-NUM
+                    END-IF
+                    IF WS-VALID-SW = "Y"
+                        PERFORM 4000-COMPUTE-FACTORIAL
+                        IF WS-OVERFLOW-SW = "Y"
+                            DISPLAY "Result too large for NUM = " NUM
+                        ELSE
+                            DISPLAY WS-EDITED-TOTAL(1:WS-OUT-POS)
+                        END-IF
+                        PERFORM 5000-WRITE-REPORT-LINE
+                        PERFORM 6000-WRITE-AUDIT-LINE
+                    ELSE
+                        DISPLAY "Skipping invalid NUM = " NUM
+                        PERFORM 5100-WRITE-SKIPPED-LINE
+                        PERFORM 6000-WRITE-AUDIT-LINE
+                    END-IF
+                    PERFORM 7000-WRITE-CHECKPOINT
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FACT-IN
+    PERFORM 7100-CLEAR-CHECKPOINT.
+
+2100-VALIDATE-NUM.
+    IF NUM = 0 OR NUM > WS-MAX-NUM
+        MOVE "N" TO WS-VALID-SW
+    ELSE
+        MOVE "Y" TO WS-VALID-SW
+    END-IF.
+
+3000-INTERACTIVE-RUN.
+    PERFORM UNTIL WS-DONE-SW = "Y"
+        PERFORM 3100-PROMPT-NUM
+        IF WS-ABORT-SW = "Y"
+            MOVE "Y" TO WS-DONE-SW
+        ELSE
+            PERFORM 4000-COMPUTE-FACTORIAL
+            IF WS-OVERFLOW-SW = "Y"
+                DISPLAY "Result too large to compute: factorial of " NUM
+                    " exceeds the capacity of TOTAL."
+            ELSE
+                DISPLAY WS-EDITED-TOTAL(1:WS-OUT-POS)
+            END-IF
+            PERFORM 5000-WRITE-REPORT-LINE
+            PERFORM 6000-WRITE-AUDIT-LINE
+            PERFORM 3050-ADD-HISTORY
+            PERFORM 3200-SHOW-MENU
+        END-IF
+    END-PERFORM.
+
+3050-ADD-HISTORY.
+    IF WS-HIST-COUNT < 5
+        ADD 1 TO WS-HIST-COUNT
+    ELSE
+        PERFORM VARYING WS-HIST-IDX FROM 1 BY 1 UNTIL WS-HIST-IDX > 4
+            MOVE WS-HIST-ENTRY(WS-HIST-IDX + 1) TO WS-HIST-ENTRY(WS-HIST-IDX)
+        END-PERFORM
+    END-IF
+    MOVE NUM TO WS-HIST-NUM(WS-HIST-COUNT)
+    MOVE WS-OVERFLOW-SW TO WS-HIST-OVERFLOW(WS-HIST-COUNT)
+    MOVE WS-OUT-POS TO WS-HIST-LEN(WS-HIST-COUNT)
+    MOVE WS-EDITED-TOTAL TO WS-HIST-TEXT(WS-HIST-COUNT).
+
+3060-SHOW-HISTORY.
+    IF WS-HIST-COUNT = 0
+        DISPLAY "No results computed yet this session."
+    ELSE
+        PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+            UNTIL WS-HIST-IDX > WS-HIST-COUNT
+            IF WS-HIST-OVERFLOW(WS-HIST-IDX) = "Y"
+                DISPLAY "NUM = " WS-HIST-NUM(WS-HIST-IDX)
+                    " TOTAL = RESULT TOO LARGE"
+            ELSE
+                DISPLAY "NUM = " WS-HIST-NUM(WS-HIST-IDX) " TOTAL = "
+                    WS-HIST-TEXT(WS-HIST-IDX)(1:WS-HIST-LEN(WS-HIST-IDX))
+            END-IF
+        END-PERFORM
+    END-IF.
+
+3200-SHOW-MENU.
+    MOVE "N" TO WS-MENU-VALID-SW
+    PERFORM UNTIL WS-MENU-VALID-SW = "Y"
+        DISPLAY "C = Compute another, H = Show last results, X = Exit"
+        ACCEPT WS-MENU-CHOICE
+            ON EXCEPTION
+                DISPLAY "No more input available. Ending session."
+                MOVE "Y" TO WS-MENU-VALID-SW
+                MOVE "Y" TO WS-DONE-SW
+            NOT ON EXCEPTION
+                MOVE FUNCTION UPPER-CASE(WS-MENU-CHOICE) TO WS-MENU-CHOICE
+                EVALUATE WS-MENU-CHOICE
+                    WHEN "C"
+                        MOVE "Y" TO WS-MENU-VALID-SW
+                    WHEN "H"
+                        PERFORM 3060-SHOW-HISTORY
+                    WHEN "X"
+                        MOVE "Y" TO WS-MENU-VALID-SW
+                        MOVE "Y" TO WS-DONE-SW
+                    WHEN OTHER
+                        DISPLAY "Please enter C, H, or X."
+                END-EVALUATE
+        END-ACCEPT
+    END-PERFORM.
+
+3100-PROMPT-NUM.
+    MOVE "N" TO WS-VALID-SW
+    MOVE "N" TO WS-ABORT-SW
+    PERFORM UNTIL WS-VALID-SW = "Y" OR WS-ABORT-SW = "Y"
+        DISPLAY "Enter a number to find the factorial of (1-"
+            WS-MAX-NUM "): "
+        ACCEPT NUM
+            ON EXCEPTION
+                DISPLAY "No more input available. Ending session."
+                MOVE "Y" TO WS-ABORT-SW
+            NOT ON EXCEPTION
+                PERFORM 2100-VALIDATE-NUM
+                IF WS-VALID-SW = "N"
+                    IF NUM = 0
+                        DISPLAY "NUM must not be zero. Please try again."
+                    ELSE
+                        DISPLAY "NUM must be " WS-MAX-NUM
+                            " or less. Please try again."
+                    END-IF
+                END-IF
+        END-ACCEPT
+    END-PERFORM.
+
+4000-COMPUTE-FACTORIAL.
+    MOVE "N" TO WS-OVERFLOW-SW
+    MOVE "N" TO WS-CACHE-HIT-SW
+    MOVE NUM TO TAB-NUM-KEY
+    READ FACT-TAB
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE TAB-TOTAL-LEN TO TOTAL-LEN
+            MOVE TAB-TOTAL-TEXT TO TOTAL-TEXT
+            MOVE "Y" TO WS-CACHE-HIT-SW
+    END-READ
+    IF WS-CACHE-HIT-SW = "N"
+        PERFORM 4100-MULTIPLY-OUT
+        IF WS-OVERFLOW-SW = "N"
+            MOVE NUM TO TAB-NUM-KEY
+            MOVE TOTAL-LEN TO TAB-TOTAL-LEN
+            MOVE TOTAL-TEXT TO TAB-TOTAL-TEXT
+            WRITE FACT-TAB-REC
+        END-IF
+    END-IF
+    IF WS-OVERFLOW-SW = "N"
+        PERFORM 4200-BUILD-EDITED-TOTAL
+    END-IF.
+
+4100-MULTIPLY-OUT.
+    CALL "FACTCALC" USING NUM TOTAL-BIGNUM
+    END-CALL
+    MOVE TOTAL-OVERFLOW TO WS-OVERFLOW-SW.
+
+4200-BUILD-EDITED-TOTAL.
+    MOVE SPACES TO WS-EDITED-TOTAL
+    MOVE 0 TO WS-OUT-POS
+    COMPUTE WS-GRP-SIZE = FUNCTION MOD(TOTAL-LEN, 3)
+    IF WS-GRP-SIZE = 0
+        MOVE 3 TO WS-GRP-SIZE
+    END-IF
+    MOVE WS-GRP-SIZE TO WS-DIGITS-IN-GROUP
+    PERFORM VARYING WS-DIGIT-IDX FROM TOTAL-LEN BY -1
+        UNTIL WS-DIGIT-IDX < 1
+        ADD 1 TO WS-OUT-POS
+        MOVE TOTAL-DIGIT(WS-DIGIT-IDX) TO WS-EDITED-TOTAL(WS-OUT-POS:1)
+        SUBTRACT 1 FROM WS-DIGITS-IN-GROUP
+        IF WS-DIGITS-IN-GROUP = 0 AND WS-DIGIT-IDX > 1
+            ADD 1 TO WS-OUT-POS
+            MOVE "," TO WS-EDITED-TOTAL(WS-OUT-POS:1)
+            MOVE 3 TO WS-DIGITS-IN-GROUP
+        END-IF
+    END-PERFORM.
+
+5000-WRITE-REPORT-LINE.
+    MOVE SPACES TO FACT-RPT-REC
+    IF WS-OVERFLOW-SW = "Y"
+        STRING "NUM = " NUM " TOTAL = RESULT TOO LARGE"
+            DELIMITED BY SIZE INTO FACT-RPT-REC
+    ELSE
+        STRING "NUM = " NUM " TOTAL = "
+            WS-EDITED-TOTAL(1:WS-OUT-POS)
+            DELIMITED BY SIZE INTO FACT-RPT-REC
+    END-IF
+    WRITE FACT-RPT-REC.
+
+5100-WRITE-SKIPPED-LINE.
+    MOVE SPACES TO FACT-RPT-REC
+    STRING "NUM = " NUM " SKIPPED - INVALID (ZERO OR OUT OF RANGE)"
+        DELIMITED BY SIZE INTO FACT-RPT-REC
+    WRITE FACT-RPT-REC.
+
+6000-WRITE-AUDIT-LINE.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME-FULL FROM TIME
+    COMPUTE WS-RUN-TIME = WS-RUN-TIME-FULL / 100
+    MOVE WS-RUN-DATE TO WS-RUN-DATE-EDITED
+    MOVE WS-RUN-TIME(1:2) TO WS-TS-HH
+    MOVE WS-RUN-TIME(3:2) TO WS-TS-MM
+    MOVE WS-RUN-TIME(5:2) TO WS-TS-SS
+    MOVE SPACES TO WS-TIMESTAMP
+    STRING WS-RUN-DATE-EDITED " " WS-TS-HH ":" WS-TS-MM ":" WS-TS-SS
+        DELIMITED BY SIZE INTO WS-TIMESTAMP
+    MOVE SPACES TO FACT-AUD-REC
+    IF WS-VALID-SW = "N"
+        STRING WS-TIMESTAMP " NUM = " NUM " TOTAL = SKIPPED"
+            DELIMITED BY SIZE INTO FACT-AUD-REC
+    ELSE
+        IF WS-OVERFLOW-SW = "Y"
+            STRING WS-TIMESTAMP " NUM = " NUM " TOTAL = OVERFLOW"
+                DELIMITED BY SIZE INTO FACT-AUD-REC
+        ELSE
+            STRING WS-TIMESTAMP " NUM = " NUM " TOTAL = "
+                WS-EDITED-TOTAL(1:WS-OUT-POS)
+                DELIMITED BY SIZE INTO FACT-AUD-REC
+        END-IF
+    END-IF
+    WRITE FACT-AUD-REC.
+
+7000-WRITE-CHECKPOINT.
+    IF FUNCTION MOD(WS-REC-COUNT, WS-CKP-INTERVAL) = 0
+        MOVE WS-REC-COUNT TO CKP-LAST-REC
+        OPEN OUTPUT FACT-CKP
+        WRITE FACT-CKP-REC
+        CLOSE FACT-CKP
+    END-IF.
+
+7100-CLEAR-CHECKPOINT.
+    MOVE 0 TO CKP-LAST-REC
+    OPEN OUTPUT FACT-CKP
+    WRITE FACT-CKP-REC
+    CLOSE FACT-CKP.
